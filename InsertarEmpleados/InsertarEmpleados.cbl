@@ -30,13 +30,20 @@
             88 EMP-EOF VALUE HIGH-VALUES.
             02 EMP-ID          PIC 9(7).
             02 EMP-NOMBRE      PIC X(20).
-            02 FILLER          PIC X(48).
+            02 EMP-SALARIO     PIC 9(09)V99.
+            02 FILLER          PIC X(37).
 
        FD TRANSFILE.
        01 EMPTRANS.
             88 TRANS-EOF VALUE HIGH-VALUES.
             02 NEWEMPID       PIC 9(7).
-            02 FILLER        PIC X(68).
+            02 TRANS-CODIGO   PIC X(01).
+               88 TRANS-ALTA     VALUE 'A'.
+               88 TRANS-CAMBIO   VALUE 'C'.
+               88 TRANS-BAJA     VALUE 'B'.
+            02 TRANS-NOMBRE    PIC X(20).
+            02 TRANS-SALARIO   PIC 9(09)V99.
+            02 FILLER          PIC X(36).
 
        FD NEWEMPFILE.
        01 NEWEMPRECORD       PIC X(75).
@@ -48,7 +55,44 @@
        WORKING-STORAGE SECTION.
        01  WS-CONTADORES.
            05 WS-CONT-ACT     PIC 99 VALUE ZERO.
-           05 WS-CONT-ERR    PIC 99 VALUE ZERO.
+           05 WS-CONT-ERR    PIC 9(05) VALUE ZERO.
+           05 WS-CONT-BAJA   PIC 99 VALUE ZERO.
+
+       01  WS-NUEVO-EMPLEADO.
+           05 WS-NE-ID        PIC 9(7).
+           05 WS-NE-NOMBRE    PIC X(20).
+           05 WS-NE-SALARIO   PIC 9(09)V99.
+           05 FILLER          PIC X(37).
+
+       01  WS-CONTROL-CALIDAD.
+           05  WS-LIMITE-PORCENTAJE  PIC 9(03) VALUE 5.
+           05  WS-CONT-PROCESADOS    PIC 9(05) VALUE ZERO.
+           05  WS-PCT-ERROR          PIC 9(03) VALUE ZERO.
+           05  WS-JOB-FALLIDO        PIC X(01) VALUE 'N'.
+               88 JOB-FALLIDO            VALUE 'S'.
+
+       01  WS-RUTAS-NEWEMPFILE.
+           05  WS-RUTA-NEWEMPFILE    PIC X(60) VALUE
+               'C:\Users\dburg\Downloads\05_01\EMP-ARCH-NUEVO.DAT'.
+           05  WS-RUTA-RECHAZADO     PIC X(60) VALUE
+               'C:\Users\dburg\Downloads\05_01\EMP-ARCH-NUEVO.RECHAZADO'.
+
+       01  WS-NOMBRE-DUP-FLAG        PIC X(01) VALUE 'N'.
+           88 NOMBRE-DUPLICADO           VALUE 'S'.
+
+      ******************************************************************
+      * Tabla con una foto de todos los empleados del maestro viejo,
+      * cargada antes del cotejo secuencial, para poder detectar un
+      * alta con el mismo nombre que un empleado ya existente aunque
+      * su EMP-ID sea distinto.
+      ******************************************************************
+       01  WS-TABLA-CANT             PIC 9(05) VALUE ZERO.
+       01  WS-TABLA-EMPLEADOS.
+           05  WS-TABLA-ENTRADA OCCURS 1 TO 9999 TIMES
+                   DEPENDING ON WS-TABLA-CANT
+                   INDEXED BY WS-TABLA-IDX.
+               10 TE-ID           PIC 9(7).
+               10 TE-NOMBRE       PIC X(20).
 
        01  WS-WORKING-STORAGE.
            05 FILLER      PIC X(27) VALUE
@@ -59,6 +103,8 @@
            05  WS-MONTH           PIC 99.
            05  WS-DAY             PIC 99.
 
+       COPY AUDITLOG.
+
        01  WS-WORK-AREAS.
            05  WS-SALARIO-TOTAL    PIC 9(12) VALUE ZERO.
            05  FS-EMPLEADO-ARCH    PIC X(02).
@@ -82,7 +128,9 @@
            05 FILLER           PIC X(02) VALUE SPACES.
            05 FILLER           PIC X(08) VALUE 'NOMBRE: '.
            05 DET-EMP-NOMBRE   PIC X(20) VALUE SPACES.
-           05 FILLER           PIC X(91) VALUE SPACES.
+           05 FILLER           PIC X(02) VALUE SPACES.
+           05 DET-TIPO-ERROR   PIC X(20) VALUE SPACES.
+           05 FILLER           PIC X(69) VALUE SPACES.
 
 
        PROCEDURE DIVISION.
@@ -103,11 +151,44 @@
              MOVE WS-MONTH TO H-MES
              MOVE WS-YEAR  TO H-ANIO
 
+             PERFORM 160-CARGAR-TABLA-EMPLEADOS THRU 160-FIN
              PERFORM 150-OPEN-FILES THRU 150-END
              PERFORM 170-READ-EMPLOYEES THRU 170-END.
 
            100-F. EXIT.
 
+      ******************************************************************
+      * Precarga en WS-TABLA-EMPLEADOS el ID y el nombre de todos los
+      * empleados del maestro viejo, para el chequeo de nombre
+      * duplicado en las altas (200-PROCESO / 260-BUSCAR-NOMBRE-DUP).
+      ******************************************************************
+       160-CARGAR-TABLA-EMPLEADOS.
+           OPEN INPUT EMPLOYEEFILE.
+           IF FS-EMPLEADO-ARCH EQUAL ZERO
+             PERFORM 165-LEER-PARA-TABLA THRU 165-FIN
+                UNTIL FS-EMPLEADO-ARCH NOT = ZERO
+           END-IF.
+           CLOSE EMPLOYEEFILE.
+       160-FIN. EXIT.
+
+      * WS-TABLA-ENTRADA solo tiene lugar para 9999 entradas (limite
+      * del OCCURS): pasado ese tope se deja de cargar la tabla en
+      * lugar de escribir fuera de sus limites; el chequeo de nombre
+      * duplicado sigue funcionando contra los primeros 9999 y las
+      * altas de empleados mas alla de ese tope simplemente no se
+      * comparan por nombre.
+       165-LEER-PARA-TABLA.
+           READ EMPLOYEEFILE
+              AT END MOVE '10' TO FS-EMPLEADO-ARCH
+              NOT AT END
+                IF WS-TABLA-CANT < 9999
+                  ADD 1 TO WS-TABLA-CANT
+                  MOVE EMP-ID     TO TE-ID(WS-TABLA-CANT)
+                  MOVE EMP-NOMBRE TO TE-NOMBRE(WS-TABLA-CANT)
+                END-IF
+           END-READ.
+       165-FIN. EXIT.
+
        150-OPEN-FILES.
 
            OPEN INPUT EMPLOYEEFILE
@@ -144,37 +225,199 @@
             EVALUATE TRUE
               WHEN(EMP-ID<NEWEMPID)
                 ADD 1 TO WS-CONT-ACT
+                ADD EMP-SALARIO TO WS-SALARIO-TOTAL
                 WRITE NEWEMPRECORD FROM EMPDETAILS
                   READ EMPLOYEEFILE
                     AT END SET EMP-EOF TO TRUE
                   END-READ
 
               WHEN (EMP-ID>NEWEMPID)
-                ADD 1 TO WS-CONT-ACT
-                WRITE NEWEMPRECORD FROM EMPTRANS
-                  READ TRANSFILE
-                    AT END SET TRANS-EOF TO TRUE
-                  END-READ
+                EVALUATE TRUE
+                  WHEN TRANS-ALTA
+                    PERFORM 210-ALTA-EMPLEADO THRU 210-FIN
+                  WHEN OTHER
+                    PERFORM 220-TRANS-RECHAZADA THRU 220-FIN
+                END-EVALUATE
+                READ TRANSFILE
+                  AT END SET TRANS-EOF TO TRUE
+                END-READ
 
               WHEN (EMP-ID = NEWEMPID)
-                 ADD 1 TO WS-CONT-ERR
-                 MOVE EMP-ID     TO DET-EMP-ID
-                 MOVE EMP-NOMBRE TO DET-EMP-NOMBRE
-                    WRITE PRINTLINE FROM DETAIL-LINE AFTER
-                       ADVANCING 1 LINE
-                    READ TRANSFILE
-                      AT END SET TRANS-EOF TO TRUE
+                EVALUATE TRUE
+                  WHEN TRANS-CAMBIO
+                    PERFORM 230-CAMBIO-EMPLEADO THRU 230-FIN
+                    READ EMPLOYEEFILE
+                      AT END SET EMP-EOF TO TRUE
+                    END-READ
+                  WHEN TRANS-BAJA
+                    PERFORM 240-BAJA-EMPLEADO THRU 240-FIN
+                    READ EMPLOYEEFILE
+                      AT END SET EMP-EOF TO TRUE
                     END-READ
+                  WHEN OTHER
+                    PERFORM 250-DUPLICADO-ID THRU 250-FIN
+                END-EVALUATE
+                READ TRANSFILE
+                  AT END SET TRANS-EOF TO TRUE
+                END-READ
             END-EVALUATE.
        200-F. EXIT.
 
+      ******************************************************************
+      * Alta de un empleado nuevo (transaccion 'A' sin EMP-ID en el
+      * maestro): arma el registro completo a partir de la transaccion.
+      ******************************************************************
+       210-ALTA-EMPLEADO.
+           PERFORM 260-BUSCAR-NOMBRE-DUP THRU 260-FIN.
+           IF NOMBRE-DUPLICADO
+             PERFORM 215-DUPLICADO-NOMBRE THRU 215-FIN
+           ELSE
+             MOVE NEWEMPID      TO WS-NE-ID
+             MOVE TRANS-NOMBRE  TO WS-NE-NOMBRE
+             MOVE TRANS-SALARIO TO WS-NE-SALARIO
+             ADD 1 TO WS-CONT-ACT
+             ADD TRANS-SALARIO TO WS-SALARIO-TOTAL
+             WRITE NEWEMPRECORD FROM WS-NUEVO-EMPLEADO
+           END-IF.
+       210-FIN. EXIT.
+
+      ******************************************************************
+      * Alta cuyo nombre coincide con el de un empleado ya existente
+      * en el maestro viejo, aunque el EMP-ID sea distinto: se
+      * descarta como duplicado por nombre.
+      ******************************************************************
+       215-DUPLICADO-NOMBRE.
+           ADD 1 TO WS-CONT-ERR
+           MOVE NEWEMPID          TO DET-EMP-ID
+           MOVE TRANS-NOMBRE      TO DET-EMP-NOMBRE
+           MOVE 'NOMBRE DUPLICADO'    TO DET-TIPO-ERROR
+           WRITE PRINTLINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+       215-FIN. EXIT.
+
+      ******************************************************************
+      * Transaccion de cambio o baja contra un EMP-ID que no existe
+      * en el maestro: se rechaza y se informa en el ERRORREPORT.
+      ******************************************************************
+       220-TRANS-RECHAZADA.
+           ADD 1 TO WS-CONT-ERR
+           MOVE NEWEMPID        TO DET-EMP-ID
+           MOVE TRANS-NOMBRE    TO DET-EMP-NOMBRE
+           MOVE 'TRANS RECHAZADA'   TO DET-TIPO-ERROR
+           WRITE PRINTLINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+       220-FIN. EXIT.
+
+      ******************************************************************
+      * Cambio de nombre/salario de un empleado existente.
+      ******************************************************************
+       230-CAMBIO-EMPLEADO.
+           MOVE TRANS-NOMBRE  TO EMP-NOMBRE
+           MOVE TRANS-SALARIO TO EMP-SALARIO
+           ADD 1 TO WS-CONT-ACT
+           ADD EMP-SALARIO TO WS-SALARIO-TOTAL
+           WRITE NEWEMPRECORD FROM EMPDETAILS.
+       230-FIN. EXIT.
+
+      ******************************************************************
+      * Baja de un empleado existente: no se escribe en el maestro
+      * nuevo, con lo cual queda excluido de EMP-ARCH-NUEVO.DAT.
+      ******************************************************************
+       240-BAJA-EMPLEADO.
+           ADD 1 TO WS-CONT-BAJA.
+       240-FIN. EXIT.
+
+      ******************************************************************
+      * EMP-ID de la transaccion ya existe en el maestro y la
+      * transaccion es de alta: se descarta como duplicado.
+      ******************************************************************
+       250-DUPLICADO-ID.
+           ADD 1 TO WS-CONT-ERR
+           MOVE EMP-ID          TO DET-EMP-ID
+           MOVE EMP-NOMBRE      TO DET-EMP-NOMBRE
+           MOVE 'ID DUPLICADO'      TO DET-TIPO-ERROR
+           WRITE PRINTLINE FROM DETAIL-LINE AFTER ADVANCING 1 LINE.
+       250-FIN. EXIT.
+
+      ******************************************************************
+      * Recorre WS-TABLA-EMPLEADOS buscando un empleado con el mismo
+      * nombre que la transaccion de alta pero distinto EMP-ID.
+      ******************************************************************
+       260-BUSCAR-NOMBRE-DUP.
+           MOVE 'N' TO WS-NOMBRE-DUP-FLAG.
+           IF WS-TABLA-CANT > ZERO
+             PERFORM 265-COMPARAR-NOMBRE THRU 265-FIN
+                VARYING WS-TABLA-IDX FROM 1 BY 1
+                UNTIL (WS-TABLA-IDX > WS-TABLA-CANT)
+                   OR (NOMBRE-DUPLICADO)
+           END-IF.
+       260-FIN. EXIT.
+
+       265-COMPARAR-NOMBRE.
+           IF (TE-NOMBRE(WS-TABLA-IDX) EQUAL TRANS-NOMBRE)
+               AND (TE-ID(WS-TABLA-IDX) NOT EQUAL NEWEMPID)
+             SET NOMBRE-DUPLICADO TO TRUE
+           END-IF.
+       265-FIN. EXIT.
+
        300-FIN.
+           ADD WS-CONT-ACT WS-CONT-BAJA WS-CONT-ERR
+              GIVING WS-CONT-PROCESADOS.
+           IF WS-CONT-PROCESADOS > ZERO
+             COMPUTE WS-PCT-ERROR =
+                (WS-CONT-ERR * 100) / WS-CONT-PROCESADOS
+           END-IF.
+
            DISPLAY '           RESUMEN DE ACTUALIZACION'.
            DISPLAY 'CANTIDAD DE REGISTROS INSERTADOS: ' WS-CONT-ACT.
+           DISPLAY 'CANTIDAD DE REGISTROS DE BAJA:     ' WS-CONT-BAJA.
            DISPLAY 'CANTIDAD DE REGISTROS ERRORNEOS:  ' WS-CONT-ERR.
+           DISPLAY 'PORCENTAJE DE ERROR:              ' WS-PCT-ERROR '%'.
+           DISPLAY 'TOTAL DE SALARIOS EN EL NUEVO MAESTRO: '
+                    WS-SALARIO-TOTAL.
+
+      * Se compara por multiplicacion cruzada en lugar de contra
+      * WS-PCT-ERROR (que ya trunco a entero al calcularse arriba,
+      * lo que podia esconder un porcentaje real por encima del
+      * limite, p.ej. 51/1000 = 5.1% truncado a 5).
+           IF WS-CONT-ERR * 100 >
+              WS-LIMITE-PORCENTAJE * WS-CONT-PROCESADOS
+             SET JOB-FALLIDO TO TRUE
+           END-IF.
+
            CLOSE EMPLOYEEFILE
                  TRANSFILE
                  NEWEMPFILE
                  OUTPUTFILE.
-           STOP RUN.
+
+           IF JOB-FALLIDO
+             DISPLAY '*** JOB FALLIDO: EL PORCENTAJE DE ERROR SUPERA '
+                      'EL ' WS-LIMITE-PORCENTAJE '% PERMITIDO ***'
+             DISPLAY '*** EMP-ARCH-NUEVO.DAT NO SE PROMUEVE COMO '
+                      'MAESTRO NUEVO ***'
+             CALL 'CBL_RENAME_FILE' USING WS-RUTA-NEWEMPFILE
+                                           WS-RUTA-RECHAZADO
+             MOVE 16 TO RETURN-CODE
+           END-IF.
+
+           PERFORM 310-AUDITAR-CORRIDA THRU 310-FIN.
+
+      * GOBACK en lugar de STOP RUN: INSERTAR-EMPLEADOS puede correr
+      * suelto o ser invocado por Pipeline/PIPELINE-EMPLEADOS.cbl como
+      * el primer paso de la corrida encadenada.
+           GOBACK.
        300-F. EXIT.
+
+      ******************************************************************
+      * Deja constancia de la corrida en el log de auditoria
+      * compartido (Auditoria/REGISTRAR-AUDITORIA.cbl).
+      ******************************************************************
+       310-AUDITAR-CORRIDA.
+           MOVE 'INSERTAR'          TO AUD-PROGRAMA
+           MOVE WS-DAY               TO AUD-DD
+           MOVE WS-MONTH             TO AUD-MM
+           MOVE WS-YEAR              TO AUD-AA
+           MOVE WS-CONT-PROCESADOS   TO AUD-CANT-PROCESADOS
+           MOVE WS-CONT-ERR          TO AUD-CANT-RECHAZADOS
+           MOVE 'EMPLEADO-ARCH.DAT / EMPTRANS.DAT'
+                                     TO AUD-ARCHIVOS-LEIDOS
+           CALL 'REGISTRAR-AUDITORIA' USING AUDITLOG-PARAMETROS.
+       310-FIN. EXIT.
