@@ -15,9 +15,13 @@
            FILE STATUS IS FS-FUSESINC
            ORGANIZATION IS LINE SEQUENTIAL.
 
+      * A partir de la corrida encadenada con INSERTAR-EMPLEADOS
+      * (Pipeline/PIPELINE-EMPLEADOS.cbl), la segunda entrada del
+      * merge es el maestro nuevo que produce ese programa
+      * (EMP-ARCH-NUEVO.DAT) en lugar del viejo feed de ACME.DAT.
        SELECT NEW-FUSEINC ASSIGN TO
-           "C:\Users\dburg\Downloads\05_05\ACME.DAT"
-           FILE STATUS IS FS-ACME
+           "C:\Users\dburg\Downloads\05_01\EMP-ARCH-NUEVO.DAT"
+           FILE STATUS IS FS-MAESTRO-NUEVO
            ORGANIZATION IS LINE SEQUENTIAL.
 
        SELECT ARCH-ORDENADO ASSIGN TO
@@ -31,13 +35,38 @@
        "C:\Users\dburg\Downloads\05_05\EMP-RPT.DAT"
            ORGANIZATION IS LINE SEQUENTIAL.
 
+       SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO
+           "C:\Users\dburg\Downloads\05_05\PGMAPAR05.CKPT"
+           FILE STATUS IS FS-CHECKPOINT
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       SELECT ARCH-RECHAZADOS ASSIGN TO
+           "C:\Users\dburg\Downloads\05_05\GENERO-RECHAZADOS.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
        FILE SECTION.
           FD FUSESINC.
-           01 EMP-DETALLES     PIC X(48).
-
+           01 EMP-DETALLES.
+             02 EMP-DET-ID            PIC 9(09).
+             02 EMP-DET-APELLIDO      PIC X(10).
+             02 EMP-DET-NOMBRE        PIC X(10).
+             02 EMP-DET-FECHA         PIC X(08).
+             02 EMP-DET-SALDO         PIC 9(09).
+             02 EMP-DET-GENERO        PIC X.
+             02 FILLER                PIC X(01).
+
+      * Formato del maestro nuevo que produce INSERTAR-EMPLEADOS
+      * (EMP-ID/NOMBRE/SALARIO): no trae APELLIDO, FECHA ni GENERO,
+      * asi que 0132-PASAR-MAESTRO-NUEVO deja esos campos en blanco
+      * al armar el WORKREC; un GENERO en blanco cae por el mismo
+      * camino de rechazo que cualquier otro GENERO invalido.
        FD NEW-FUSEINC.
-           01 NEW-EMP-DETALLES PIC X(48).
+           01 NEW-EMP-DETALLES.
+             02 NEW-EMP-ID            PIC 9(07).
+             02 NEW-EMP-NOMBRE        PIC X(20).
+             02 NEW-EMP-SALARIO       PIC 9(09)V99.
+             02 FILLER                PIC X(37).
 
        FD ARCH-ORDENADO.
            01 ARCH-ORDEN.
@@ -52,15 +81,48 @@
        FD EMP-RPT.
            01 EMPLEADOS-RPT    PIC X(82).
 
+       FD CHECKPOINT-FILE.
+           01 CHECKPOINT-REGISTRO   PIC 9(09).
+
+       FD ARCH-RECHAZADOS.
+           01 RECHAZADO-REGISTRO.
+             02 RCH-ID            PIC 9(09).
+             02 RCH-APELLIDO      PIC X(10).
+             02 RCH-NOMBRE        PIC X(10).
+             02 RCH-FECHA         PIC X(08).
+             02 RCH-SALDO         PIC 9(09).
+             02 RCH-GENERO        PIC X.
+
        SD WORKFILE.
-       01 WORKREC              PIC X(48).
+       01 WORKREC.
+           02 WK-ID                 PIC 9(09).
+           02 WK-APELLIDO            PIC X(10).
+           02 WK-NOMBRE              PIC X(10).
+           02 WK-FECHA               PIC X(08).
+           02 WK-SALDO               PIC 9(09).
+           02 WK-GENERO              PIC X.
 
 
        WORKING-STORAGE SECTION.
-       01  WS-CONT-ERRORES   PIC 99 VALUE ZERO.
+       01  WS-CONT-ERRORES   PIC 9(07) VALUE ZERO.
        01  WS-WORK-AREAS.
-           05  FS-FUSESINC   PIC X(02).
-           05  FS-ACME       PIC X(02).
+           05  FS-FUSESINC       PIC X(02).
+           05  FS-MAESTRO-NUEVO  PIC X(02).
+           05  FS-CHECKPOINT     PIC X(02).
+
+       01  WS-CONTROL-RESTART.
+           05  WS-ULTIMO-ID-CHECKPOINT   PIC 9(09) VALUE ZERO.
+           05  WS-INTERVALO-CHECKPOINT   PIC 9(05) VALUE 50.
+           05  WS-CONT-DESDE-CHECKPOINT  PIC 9(05) VALUE ZERO.
+           05  WS-MODO-RESTART           PIC X(01) VALUE 'N'.
+               88  ES-RESTART                VALUE 'S'.
+
+       01  WS-CONTROL-TOTALES.
+           05  WS-CONT-FUSESINC       PIC 9(07) VALUE ZERO.
+           05  WS-CONT-MAESTRO-NUEVO  PIC 9(07) VALUE ZERO.
+           05  WS-CONT-TOTAL-ENTRA    PIC 9(07) VALUE ZERO.
+           05  WS-CONT-SALIDA         PIC 9(07) VALUE ZERO.
+           05  WS-CONT-PROCESADOS-CORRIDA PIC 9(07) VALUE ZERO.
 
        05  WS-FECHA.
              07  WS-FECHA-AA      PIC 99            VALUE ZEROS.
@@ -106,30 +168,141 @@
            05 FILLER            PIC X(04) VALUE SPACES.
            05 DET-GENERO        PIC X     VALUE SPACE.
 
+       01  WS-CONTROL-QUIEBRE.
+           05  WS-GENERO-ANTERIOR   PIC X     VALUE SPACES.
+           05  WS-SUBTOTAL-GENERO   PIC 9(11) VALUE ZERO.
+           05  WS-TOTAL-GENERAL     PIC 9(11) VALUE ZERO.
+
+       01  WS-LINEA-SUBTOTAL.
+           05 FILLER             PIC X(16) VALUE 'SUBTOTAL GENERO '.
+           05 SUB-GENERO         PIC X     VALUE SPACE.
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 SUB-SALDO          PIC $Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER             PIC X(46) VALUE SPACES.
+
+       01  WS-LINEA-TOTAL.
+           05 FILLER             PIC X(15) VALUE 'TOTAL GENERAL: '.
+           05 FILLER             PIC X(05) VALUE SPACES.
+           05 TOT-SALDO          PIC $Z,ZZZ,ZZZ,ZZ9.99-.
+           05 FILLER             PIC X(47) VALUE SPACES.
+
+       COPY AUDITLOG.
+
 
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-            PERFORM 0100-ORDENAR-EMPLEADOS THRU 0100-FIN.
+            PERFORM 0110-TOMAR-FECHA THRU 0110-FIN.
+            PERFORM 0120-VERIFICAR-CHECKPOINT THRU 0120-FIN.
+            IF ES-RESTART
+              DISPLAY 'REINICIO DETECTADO. SE OMITE EL MERGE Y SE '
+                       'REANUDA DESDE EL ID: ' WS-ULTIMO-ID-CHECKPOINT
+            ELSE
+              PERFORM 0100-ORDENAR-EMPLEADOS THRU 0100-FIN
+            END-IF.
             PERFORM 0200-LEER-ARCHIVO THRU 0200-FIN.
             PERFORM 0900-FIN-PROGRAMA THRU 0900-FIN.
        END-MAIN.
 
+      ******************************************************************
+      * Si existe un checkpoint de una corrida anterior que no
+      * finalizo (PGMAPAR05.CKPT con un SD-ID mayor a cero), se toma
+      * como reinicio: se reutiliza el ARCH-ORDENADO ya generado y se
+      * evita rehacer el MERGE completo.
+      ******************************************************************
+      * CHECKPOINT-FILE es SELECT OPTIONAL: si todavia no existe,
+      * OPEN INPUT no falla, lo crea/trata como vacio y deja FS-
+      * CHECKPOINT en '05' (no '00'); hay que tratar ambos como
+      * "se pudo abrir", o el CLOSE de aca abajo nunca se ejecuta y
+      * los OPEN OUTPUT posteriores (checkpoint periodico y el
+      * reset de fin de corrida) fallan por archivo ya abierto.
+       0120-VERIFICAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF (FS-CHECKPOINT EQUAL ZERO) OR (FS-CHECKPOINT EQUAL '05')
+             READ CHECKPOINT-FILE
+                AT END MOVE ZERO TO WS-ULTIMO-ID-CHECKPOINT
+                NOT AT END MOVE CHECKPOINT-REGISTRO
+                                TO WS-ULTIMO-ID-CHECKPOINT
+             END-READ
+             CLOSE CHECKPOINT-FILE
+             IF WS-ULTIMO-ID-CHECKPOINT > ZERO
+               SET ES-RESTART TO TRUE
+             END-IF
+           END-IF.
+       0120-FIN. EXIT.
+
        0100-ORDENAR-EMPLEADOS.
 
-           PERFORM 0110-TOMAR-FECHA THRU 0110-FIN.
+           PERFORM 0115-CONTAR-ENTRADAS THRU 0115-FIN.
 
            OPEN INPUT FUSESINC, NEW-FUSEINC.
 
-           IF (FS-FUSESINC EQUAL ZERO) AND (FS-ACME EQUAL ZERO)
-             MERGE WORKFILE ON ASCENDING KEY
-             SD-ID
-             USING FUSESINC NEW-FUSEINC
-             GIVING ARCH-ORDENADO
+           IF (FS-FUSESINC EQUAL ZERO) AND (FS-MAESTRO-NUEVO EQUAL ZERO)
+             CLOSE FUSESINC, NEW-FUSEINC
+      * MERGE no admite INPUT PROCEDURE (solo USING): como ahora hay
+      * que proyectar cada formato de entrada a WORKREC antes de
+      * ordenar, se pasa a SORT con procedimiento de entrada.
+             SORT WORKFILE ON ASCENDING KEY WK-ID
+               INPUT PROCEDURE IS 0130-CARGAR-WORKFILE THRU 0130-FIN
+               GIVING ARCH-ORDENADO
+           ELSE
+             CLOSE FUSESINC, NEW-FUSEINC
            END-IF.
 
        0100-FIN. EXIT.
 
+      ******************************************************************
+      * Procedimiento de entrada del MERGE: pasa cada registro de
+      * FUSESINC.DAT y del maestro nuevo al layout comun de WORKREC
+      * antes de RELEASE-arlo, en lugar de dejar que el MERGE copie
+      * bytes crudos de dos formatos de registro distintos.
+      ******************************************************************
+       0130-CARGAR-WORKFILE.
+           OPEN INPUT FUSESINC.
+           PERFORM 0131-PASAR-FUSESINC THRU 0131-FIN
+              UNTIL FS-FUSESINC NOT = ZERO.
+           CLOSE FUSESINC.
+
+           OPEN INPUT NEW-FUSEINC.
+           PERFORM 0132-PASAR-MAESTRO-NUEVO THRU 0132-FIN
+              UNTIL FS-MAESTRO-NUEVO NOT = ZERO.
+           CLOSE NEW-FUSEINC.
+       0130-FIN. EXIT.
+
+       0131-PASAR-FUSESINC.
+           READ FUSESINC
+              AT END MOVE '10' TO FS-FUSESINC
+              NOT AT END
+                MOVE EMP-DET-ID       TO WK-ID
+                MOVE EMP-DET-APELLIDO TO WK-APELLIDO
+                MOVE EMP-DET-NOMBRE   TO WK-NOMBRE
+                MOVE EMP-DET-FECHA    TO WK-FECHA
+                MOVE EMP-DET-SALDO    TO WK-SALDO
+                MOVE EMP-DET-GENERO   TO WK-GENERO
+                RELEASE WORKREC
+           END-READ.
+       0131-FIN. EXIT.
+
+      ******************************************************************
+      * El maestro nuevo (EMP-ARCH-NUEVO.DAT) solo trae ID/NOMBRE/
+      * SALARIO: APELLIDO y FECHA quedan en blanco y GENERO tambien,
+      * porque ese dato no existe en INSERTAR-EMPLEADOS. Un GENERO en
+      * SPACE se distingue de un GENERO realmente invalido (cualquier
+      * caracter que no sea 'M', 'F' ni SPACE): 0300/0330 lo tratan
+      * como "sin dato de genero", no como un registro rechazado.
+      ******************************************************************
+       0132-PASAR-MAESTRO-NUEVO.
+           READ NEW-FUSEINC
+              AT END MOVE '10' TO FS-MAESTRO-NUEVO
+              NOT AT END
+                MOVE SPACES           TO WORKREC
+                MOVE NEW-EMP-ID       TO WK-ID
+                MOVE NEW-EMP-NOMBRE(1:10) TO WK-NOMBRE
+                MOVE NEW-EMP-SALARIO  TO WK-SALDO
+                RELEASE WORKREC
+           END-READ.
+       0132-FIN. EXIT.
+
        0110-TOMAR-FECHA.
            ACCEPT WS-FECHA FROM DATE.
            MOVE WS-FECHA-AA TO WS-AA.
@@ -137,50 +310,231 @@
            MOVE WS-FECHA-MM TO WS-MM.
        0110-FIN. EXIT.
 
+      ******************************************************************
+      * Cuenta los registros de entrada de FUSESINC.DAT y del maestro
+      * nuevo (EMP-ARCH-NUEVO.DAT) antes del MERGE, para poder
+      * conciliar contra lo que termina en ARCH-ORDENADO.
+      ******************************************************************
+       0115-CONTAR-ENTRADAS.
+           OPEN INPUT FUSESINC.
+           IF FS-FUSESINC EQUAL ZERO
+             PERFORM 0116-LEER-FUSESINC THRU 0116-FIN
+                UNTIL FS-FUSESINC NOT = ZERO
+           END-IF.
+           CLOSE FUSESINC.
+
+           OPEN INPUT NEW-FUSEINC.
+           IF FS-MAESTRO-NUEVO EQUAL ZERO
+             PERFORM 0117-LEER-MAESTRO-NUEVO THRU 0117-FIN
+                UNTIL FS-MAESTRO-NUEVO NOT = ZERO
+           END-IF.
+           CLOSE NEW-FUSEINC.
+       0115-FIN. EXIT.
+
+       0116-LEER-FUSESINC.
+           READ FUSESINC
+              AT END MOVE '10' TO FS-FUSESINC
+              NOT AT END ADD 1 TO WS-CONT-FUSESINC
+           END-READ.
+       0116-FIN. EXIT.
+
+       0117-LEER-MAESTRO-NUEVO.
+           READ NEW-FUSEINC
+              AT END MOVE '10' TO FS-MAESTRO-NUEVO
+              NOT AT END ADD 1 TO WS-CONT-MAESTRO-NUEVO
+           END-READ.
+       0117-FIN. EXIT.
+
        0200-LEER-ARCHIVO.
-           OPEN INPUT ARCH-ORDENADO
-                OUTPUT EMP-RPT.
+           OPEN INPUT ARCH-ORDENADO.
+           IF ES-RESTART
+             OPEN EXTEND EMP-RPT
+             OPEN EXTEND ARCH-RECHAZADOS
+           ELSE
+             OPEN OUTPUT EMP-RPT
+             OPEN OUTPUT ARCH-RECHAZADOS
+           END-IF.
+
             READ ARCH-ORDENADO
               AT END SET ENDOFSALESFILE TO TRUE
               END-READ.
 
+           IF NOT ES-RESTART
+             WRITE EMPLEADOS-RPT FROM WS-SEPARADOR AFTER 1 LINE
+             WRITE EMPLEADOS-RPT FROM WS-TITULO    AFTER 1 LINE
+             WRITE EMPLEADOS-RPT FROM WS-SEPARADOR AFTER 1 LINE
+             WRITE EMPLEADOS-RPT FROM WS-CABECERA  AFTER 2 LINE
+           END-IF.
 
-           WRITE EMPLEADOS-RPT FROM WS-SEPARADOR AFTER 1 LINE.
-           WRITE EMPLEADOS-RPT FROM WS-TITULO    AFTER 1 LINE.
-           WRITE EMPLEADOS-RPT FROM WS-SEPARADOR AFTER 1 LINE.
-           WRITE EMPLEADOS-RPT FROM WS-CABECERA  AFTER 2 LINE.
            PERFORM 0300-PROCESAR-EMPLEADOS THRU
                         0300-FIN UNTIL ENDOFSALESFILE.
+
+           IF WS-GENERO-ANTERIOR NOT = SPACES
+             PERFORM 0310-IMPRIMIR-SUBTOTAL THRU 0310-FIN
+           END-IF.
+
+           WRITE EMPLEADOS-RPT FROM WS-SEPARADOR AFTER 2 LINE.
+           MOVE WS-TOTAL-GENERAL TO TOT-SALDO.
+           WRITE EMPLEADOS-RPT FROM WS-LINEA-TOTAL AFTER 1 LINE.
        0200-FIN. EXIT.
 
        0300-PROCESAR-EMPLEADOS.
+           ADD 1 TO WS-CONT-SALIDA
+
+           IF SD-GENERO EQUAL 'M' OR 'F'
+             IF (WS-GENERO-ANTERIOR NOT = SPACES)
+                 AND (SD-GENERO NOT = WS-GENERO-ANTERIOR)
+               IF (ES-RESTART) AND (SD-ID <= WS-ULTIMO-ID-CHECKPOINT)
+                 MOVE ZERO TO WS-SUBTOTAL-GENERO
+               ELSE
+                 PERFORM 0310-IMPRIMIR-SUBTOTAL THRU 0310-FIN
+               END-IF
+             END-IF
+             MOVE SD-GENERO TO WS-GENERO-ANTERIOR
+             ADD SD-SALDO TO WS-SUBTOTAL-GENERO
+             ADD SD-SALDO TO WS-TOTAL-GENERAL
+           ELSE
+      * SPACE es "sin dato de genero" (registro encadenado desde
+      * INSERTAR-EMPLEADOS): no participa del quiebre por genero,
+      * pero su SALDO si debe entrar en el total general.
+             IF SD-GENERO EQUAL SPACE
+               ADD SD-SALDO TO WS-TOTAL-GENERAL
+             END-IF
+           END-IF
+
+           IF (ES-RESTART) AND (SD-ID <= WS-ULTIMO-ID-CHECKPOINT)
+             CONTINUE
+           ELSE
+             ADD 1 TO WS-CONT-PROCESADOS-CORRIDA
+             PERFORM 0330-ESCRIBIR-DETALLE THRU 0330-FIN
+             PERFORM 0320-CHECKPOINT-PERIODICO THRU 0320-FIN
+           END-IF
+
+           READ ARCH-ORDENADO
+              AT END SET ENDOFSALESFILE TO TRUE
+              END-READ.
+       0300-FIN. EXIT.
+
+      ******************************************************************
+      * Arma y escribe la linea de detalle en EMP-RPT para un
+      * registro que ya paso el punto de reinicio.
+      ******************************************************************
+       0330-ESCRIBIR-DETALLE.
            MOVE SD-ID       TO DET-ID
            MOVE SD-APELLIDO TO DET-APELLIDO
            MOVE SD-NOMBRE   TO DET-NOMBRE
            MOVE SD-FECHA    TO DET-FECHA
            MOVE SD-SALDO    TO DET-SALDO
-           IF SD-GENERO EQUAL 'M' OR 'F'
-             MOVE SD-GENERO   TO DET-GENERO
-
+           MOVE SD-GENERO   TO DET-GENERO
+      * SPACE (registro encadenado sin dato de genero) no es un
+      * GENERO invalido: se imprime igual pero no se cuenta como
+      * rechazo ni se manda a GENERO-RECHAZADOS.DAT.
+           IF SD-GENERO EQUAL 'M' OR 'F' OR SPACE
+             CONTINUE
            ELSE
              ADD 1 TO WS-CONT-ERRORES
-             DISPLAY ARCH-ORDEN
+             WRITE RECHAZADO-REGISTRO FROM ARCH-ORDEN
            END-IF
 
-           WRITE EMPLEADOS-RPT FROM WS-DETALLES AFTER 1 LINE
+           WRITE EMPLEADOS-RPT FROM WS-DETALLES AFTER 1 LINE.
+       0330-FIN. EXIT.
 
-           READ ARCH-ORDENADO
-              AT END SET ENDOFSALESFILE TO TRUE
-              END-READ.
-       0300-FIN. EXIT.
+      ******************************************************************
+      * Cada WS-INTERVALO-CHECKPOINT registros escritos en EMP-RPT
+      * se graba el ultimo SD-ID en PGMAPAR05.CKPT, para que un
+      * reinicio no tenga que rehacer toda la corrida.
+      ******************************************************************
+       0320-CHECKPOINT-PERIODICO.
+           ADD 1 TO WS-CONT-DESDE-CHECKPOINT.
+           IF WS-CONT-DESDE-CHECKPOINT >= WS-INTERVALO-CHECKPOINT
+             MOVE SD-ID TO CHECKPOINT-REGISTRO
+             OPEN OUTPUT CHECKPOINT-FILE
+             WRITE CHECKPOINT-REGISTRO
+             CLOSE CHECKPOINT-FILE
+             MOVE ZERO TO WS-CONT-DESDE-CHECKPOINT
+           END-IF.
+       0320-FIN. EXIT.
+
+      ******************************************************************
+      * Imprime el subtotal de SD-SALDO del genero que se esta
+      * dejando al producirse el quiebre de control.
+      ******************************************************************
+       0310-IMPRIMIR-SUBTOTAL.
+           MOVE WS-GENERO-ANTERIOR  TO SUB-GENERO
+           MOVE WS-SUBTOTAL-GENERO  TO SUB-SALDO
+           WRITE EMPLEADOS-RPT FROM WS-LINEA-SUBTOTAL AFTER 1 LINE.
+           MOVE ZERO TO WS-SUBTOTAL-GENERO.
+       0310-FIN. EXIT.
 
 
        0900-FIN-PROGRAMA.
            DISPLAY 'CANTIDAD DE ERRORES: 'WS-CONT-ERRORES.
-           CLOSE FUSESINC
-                 NEW-FUSEINC
-                 ARCH-ORDENADO
-                 EMP-RPT.
-           STOP RUN.
+           IF ES-RESTART
+             DISPLAY 'CONTROL DE TOTALES DEL MERGE: OMITIDO '
+                      '(CORRIDA REINICIADA DESDE CHECKPOINT)'
+           ELSE
+             ADD WS-CONT-FUSESINC WS-CONT-MAESTRO-NUEVO
+                GIVING WS-CONT-TOTAL-ENTRA
+             DISPLAY '           CONTROL DE TOTALES DEL MERGE'
+             DISPLAY 'REGISTROS LEIDOS DE FUSESINC.DAT    : '
+                      WS-CONT-FUSESINC
+             DISPLAY 'REGISTROS LEIDOS DEL MAESTRO NUEVO '
+                      '(INSERTAR-EMPLEADOS)               : '
+                      WS-CONT-MAESTRO-NUEVO
+             DISPLAY 'TOTAL DE ENTRADA (FUSESINC + MAESTRO'
+                      ' NUEVO)              : '
+                      WS-CONT-TOTAL-ENTRA
+             DISPLAY 'TOTAL EN ARCH-ORDENADO (SALIDA)     : '
+                      WS-CONT-SALIDA
+             IF WS-CONT-TOTAL-ENTRA EQUAL WS-CONT-SALIDA
+               DISPLAY 'CONTROL DE TOTALES: OK, LOS TOTALES CUADRAN'
+             ELSE
+               DISPLAY 'CONTROL DE TOTALES: *** NO CUADRAN ***'
+             END-IF
+           END-IF.
+
+      * El reporte llego a ENDOFSALESFILE, es decir, se completo la
+      * corrida: se limpia el checkpoint para que la proxima corrida
+      * arranque de cero.
+           MOVE ZERO TO CHECKPOINT-REGISTRO.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REGISTRO.
+           CLOSE CHECKPOINT-FILE.
+
+           CLOSE ARCH-ORDENADO
+                 EMP-RPT
+                 ARCH-RECHAZADOS.
+           IF NOT ES-RESTART
+             CLOSE FUSESINC
+                   NEW-FUSEINC
+           END-IF.
+
+           PERFORM 0910-AUDITAR-CORRIDA THRU 0910-FIN.
+
+      * GOBACK en lugar de STOP RUN: PGMAPAR05 puede correr suelto
+      * o ser invocado por Pipeline/PIPELINE-EMPLEADOS.cbl como el
+      * segundo paso de la corrida encadenada.
+           GOBACK.
 
        0900-FIN. EXIT.
+
+      ******************************************************************
+      * Deja constancia de la corrida en el log de auditoria
+      * compartido (Auditoria/REGISTRAR-AUDITORIA.cbl).
+      ******************************************************************
+       0910-AUDITAR-CORRIDA.
+           MOVE 'PGMAPAR05'             TO AUD-PROGRAMA
+           MOVE WS-DD                    TO AUD-DD
+           MOVE WS-MM                    TO AUD-MM
+           MOVE WS-AA                    TO AUD-AA
+           MOVE WS-CONT-PROCESADOS-CORRIDA TO AUD-CANT-PROCESADOS
+           MOVE WS-CONT-ERRORES           TO AUD-CANT-RECHAZADOS
+           IF ES-RESTART
+             MOVE 'NINGUNO (REINICIO DESDE CHECKPOINT)'
+                                          TO AUD-ARCHIVOS-LEIDOS
+           ELSE
+             MOVE 'FUSESINC.DAT / EMP-ARCH-NUEVO.DAT'
+                                          TO AUD-ARCHIVOS-LEIDOS
+           END-IF
+           CALL 'REGISTRAR-AUDITORIA' USING AUDITLOG-PARAMETROS.
+       0910-FIN. EXIT.
