@@ -0,0 +1,48 @@
+      ******************************************************************
+      * Author: Burgio
+      * Purpose: Encadena en una sola corrida la actualizacion del
+      *          maestro de empleados (INSERTAR-EMPLEADOS) con el
+      *          apareo/reporte de PGMAPAR05, para no depender de dos
+      *          pasos de job separados. Si INSERTAR-EMPLEADOS termina
+      *          con el job fallido (ver WS-LIMITE-PORCENTAJE en
+      *          InsertarEmpleados.cbl), PGMAPAR05 no se ejecuta.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PIPELINE-EMPLEADOS.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RC-INSERTAR            PIC S9(04) COMP.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM 0100-INSERTAR-EMPLEADOS THRU 0100-FIN.
+           IF WS-RC-INSERTAR EQUAL ZERO
+             PERFORM 0200-APAREAR-EMPLEADOS THRU 0200-FIN
+           ELSE
+             DISPLAY '*** PIPELINE-EMPLEADOS: SE OMITE PGMAPAR05 '
+                      'PORQUE INSERTAR-EMPLEADOS TERMINO CON '
+                      'RETURN-CODE ' WS-RC-INSERTAR
+           END-IF.
+           MOVE WS-RC-INSERTAR TO RETURN-CODE.
+           GOBACK.
+       END-MAIN.
+
+      ******************************************************************
+      * Corre la actualizacion del maestro de empleados y guarda el
+      * RETURN-CODE que dejo para decidir si sigue el apareo.
+      ******************************************************************
+       0100-INSERTAR-EMPLEADOS.
+           CALL 'INSERTAR-EMPLEADOS'.
+           MOVE RETURN-CODE TO WS-RC-INSERTAR.
+       0100-FIN. EXIT.
+
+      ******************************************************************
+      * Corre el apareo/reporte de empleados sobre el maestro nuevo
+      * que acaba de dejar INSERTAR-EMPLEADOS.
+      ******************************************************************
+       0200-APAREAR-EMPLEADOS.
+           CALL 'PGMAPAR05'.
+           MOVE RETURN-CODE TO WS-RC-INSERTAR.
+       0200-FIN. EXIT.
