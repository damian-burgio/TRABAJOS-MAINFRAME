@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Layout de los parametros que se pasan a REGISTRAR-AUDITORIA
+      * (Auditoria/REGISTRAR-AUDITORIA.cbl) para dejar constancia de
+      * una corrida en el log de auditoria compartido. Cualquier
+      * programa que quiera auditar su corrida copia esto en su
+      * WORKING-STORAGE, completa los campos y hace el CALL.
+      ******************************************************************
+       01  AUDITLOG-PARAMETROS.
+           05 AUD-PROGRAMA           PIC X(10).
+           05 AUD-FECHA.
+              10 AUD-DD              PIC 99.
+              10 FILLER              PIC X VALUE '/'.
+              10 AUD-MM              PIC 99.
+              10 FILLER              PIC X VALUE '/'.
+              10 AUD-AA              PIC 99.
+           05 AUD-CANT-PROCESADOS    PIC 9(07).
+           05 AUD-CANT-RECHAZADOS    PIC 9(07).
+           05 AUD-ARCHIVOS-LEIDOS    PIC X(40).
