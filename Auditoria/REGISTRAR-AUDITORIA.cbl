@@ -0,0 +1,72 @@
+      ******************************************************************
+      * Author: Burgio
+      * Purpose: Deja constancia en un log de auditoria compartido de
+      *          cada corrida de los programas de mantenimiento de
+      *          empleados (INSERTAR-EMPLEADOS, PGMAPAR05, etc.).
+      *          Se invoca por CALL al final de cada programa, pasando
+      *          AUDITLOG-PARAMETROS (Copybooks/AUDITLOG.cpy).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REGISTRAR-AUDITORIA.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       SELECT OPTIONAL AUDITORIA-LOG ASSIGN TO
+            "C:\Users\dburg\Downloads\AUDITORIA.LOG"
+           FILE STATUS IS FS-AUDITORIA
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD AUDITORIA-LOG.
+       01 LINEA-AUDITORIA          PIC X(120).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  FS-AUDITORIA        PIC X(02).
+
+       01  WS-LINEA-AUDITORIA.
+           05 WLA-PROGRAMA         PIC X(10).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 WLA-FECHA            PIC X(08).
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'PROCESADOS: '.
+           05 WLA-CANT-PROCESADOS  PIC ZZZZZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(12) VALUE 'RECHAZADOS: '.
+           05 WLA-CANT-RECHAZADOS  PIC ZZZZZZ9.
+           05 FILLER               PIC X(02) VALUE SPACES.
+           05 FILLER               PIC X(11) VALUE 'ARCHIVOS: '.
+           05 WLA-ARCHIVOS         PIC X(40).
+
+       LINKAGE SECTION.
+       COPY AUDITLOG.
+
+       PROCEDURE DIVISION USING AUDITLOG-PARAMETROS.
+       MAIN-PROCEDURE.
+           PERFORM 0100-ARMAR-LINEA    THRU 0100-FIN.
+           PERFORM 0200-GRABAR-LINEA   THRU 0200-FIN.
+           GOBACK.
+       END-MAIN.
+
+       0100-ARMAR-LINEA.
+           MOVE AUD-PROGRAMA          TO WLA-PROGRAMA
+           MOVE AUD-FECHA             TO WLA-FECHA
+           MOVE AUD-CANT-PROCESADOS   TO WLA-CANT-PROCESADOS
+           MOVE AUD-CANT-RECHAZADOS   TO WLA-CANT-RECHAZADOS
+           MOVE AUD-ARCHIVOS-LEIDOS   TO WLA-ARCHIVOS.
+       0100-FIN. EXIT.
+
+      ******************************************************************
+      * El log es compartido entre corridas: se le agrega la linea al
+      * final. Al ser AUDITORIA-LOG un SELECT OPTIONAL, OPEN EXTEND ya
+      * crea el archivo la primera vez que se audita algo en esta
+      * instalacion (FILE STATUS '05'); '00' es el caso normal de
+      * extender un log que ya existe.
+      ******************************************************************
+       0200-GRABAR-LINEA.
+           OPEN EXTEND AUDITORIA-LOG.
+           WRITE LINEA-AUDITORIA FROM WS-LINEA-AUDITORIA.
+           CLOSE AUDITORIA-LOG.
+       0200-FIN. EXIT.
